@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CUSTREC.cpy
+      * Record layout for the CUSTOMER-MASTER indexed (KSDS) file.
+      * Keyed on CM-CUSTOMER-ID.  A customer carries 1-5 accounts
+      * (e.g. checking, savings); CM-ACCOUNT-COUNT says how many of
+      * the CM-ACCOUNTS entries are in use.  CM-ACCOUNT-BALANCE is
+      * signed - a customer can be overdrawn on an account, flagged
+      * by CM-OVERDRAFT-STATUS.
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05  CM-CUSTOMER-ID          PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(30).
+           05  CM-ACCOUNT-COUNT        PIC 9(1).
+           05  CM-ACCOUNTS OCCURS 5 TIMES INDEXED BY CM-ACCT-IDX.
+               10  CM-ACCOUNT-TYPE           PIC X(2).
+               10  CM-ACCOUNT-BALANCE        PIC S9(7)V99.
+               10  CM-OVERDRAFT-STATUS       PIC X(1).
+                   88  CM-OVERDRAWN                     VALUE 'Y'.
+                   88  CM-NOT-OVERDRAWN                  VALUE 'N'.
+               10  CM-OVERDRAFT-FEE-ASSESSED PIC X(1).
+                   88  CM-OD-FEE-ASSESSED                VALUE 'Y'.
+                   88  CM-OD-FEE-NOT-ASSESSED             VALUE 'N'.
