@@ -0,0 +1,8 @@
+      ******************************************************************
+      * GLREC.cpy
+      * Record layout for the overnight general-ledger control-total
+      * feed used to reconcile against CUSTOMER-MASTER.
+      ******************************************************************
+       01  GL-FEED-RECORD.
+           05  GL-CUSTOMER-ID          PIC 9(5).
+           05  GL-CONTROL-BALANCE      PIC S9(9)V99.
