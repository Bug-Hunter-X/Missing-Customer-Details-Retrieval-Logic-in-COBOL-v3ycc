@@ -0,0 +1,13 @@
+      ******************************************************************
+      * AUDITREC.cpy
+      * Record layout for the AUDIT-LOG sequential file - one record
+      * per customer-ID inquiry, independent of what is displayed.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-CUSTOMER-ID          PIC 9(5).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AL-DATE                 PIC 9(8).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AL-TIME                 PIC 9(6).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  AL-RESULT               PIC X(8).
