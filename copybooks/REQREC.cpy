@@ -0,0 +1,7 @@
+      ******************************************************************
+      * REQREC.cpy
+      * Record layout for the CUSTOMER-REQUEST sequential input file
+      * used by CUSTINQ batch mode - one customer ID per record.
+      ******************************************************************
+       01  CR-REQUEST-RECORD.
+           05  CR-CUSTOMER-ID          PIC 9(5).
