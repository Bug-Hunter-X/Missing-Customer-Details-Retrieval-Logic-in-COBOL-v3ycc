@@ -0,0 +1,20 @@
+      ******************************************************************
+      * EXTRREC.cpy
+      * Fixed-width extract record for the downstream credit-scoring /
+      * interest-calculation feed.  One record per customer; mirrors
+      * the account layout in CUSTREC.cpy so the receiving systems get
+      * the same per-account detail CUSTOMER-MASTER carries, without
+      * exposing the indexed file itself.
+      ******************************************************************
+       01  EXTRACT-RECORD.
+           05  EX-CUSTOMER-ID          PIC 9(5).
+           05  EX-CUSTOMER-NAME        PIC X(30).
+           05  EX-TOTAL-BALANCE        PIC S9(9)V99.
+           05  EX-OVERDRAFT-STATUS     PIC X(1).
+               88  EX-OVERDRAWN                     VALUE 'Y'.
+               88  EX-NOT-OVERDRAWN                  VALUE 'N'.
+           05  EX-ACCOUNT-COUNT        PIC 9(1).
+           05  EX-ACCOUNTS OCCURS 5 TIMES INDEXED BY EX-ACCT-IDX.
+               10  EX-ACCOUNT-TYPE           PIC X(2).
+               10  EX-ACCOUNT-BALANCE        PIC S9(7)V99.
+               10  EX-ACCOUNT-OD-STATUS      PIC X(1).
