@@ -0,0 +1,44 @@
+//CUSTINQB JOB (ACCTNO),'CUST INQUIRY BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Runs CUSTINQ in batch mode against CUSTOMER-REQUEST and
+//* writes results to CUSTOMER-REPORT.  PARM tokens select run
+//* mode / restart; see src/custinq.cob PARSE-COMMAND-LINE.
+//*
+//* Normal run:   set RESTART=N below (PARM='B').  CUSTRPT and
+//*               CUSTCKPT are brand new this run, so STEP1 catalogs
+//*               them with DISP=(NEW,CATLG,CATLG) - CATLG on the
+//*               abnormal-termination leg too, so a mid-run abend
+//*               leaves the partial CUSTOMER-REPORT and the
+//*               CUSTCKPT checkpoint record in place for a restart.
+//* Restart run:  set RESTART=Y below (PARM='B Y 00008000') after
+//*               STEP1 abends.
+//*   - resumes after the 8000th CUSTOMER-REQUEST record, using the
+//*     count last written to CUSTCKPT by the abended run.  CUSTRPT
+//*     and CUSTCKPT already exist (cataloged by the abended run),
+//*     so STEP1R opens CUSTRPT DISP=MOD to append rather than
+//*     overwrite, and CUSTCKPT DISP=OLD/SHR.
+//*--------------------------------------------------------------
+//         SET RESTART=N
+//         IF (RESTART = 'N') THEN
+//STEP1    EXEC PGM=CUSTINQ,PARM='B'
+//CUSTMAS  DD   DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//CUSTREQ  DD   DSN=PROD.CUSTOMER.REQUEST,DISP=SHR
+//CUSTRPT  DD   DSN=PROD.CUSTOMER.REPORT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//CUSTCKPT DD   DSN=PROD.CUSTOMER.CHECKPOINT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=8)
+//AUDITLOG DD   DSN=PROD.CUSTOMER.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=30)
+//SYSOUT   DD   SYSOUT=*
+//         ELSE
+//STEP1R   EXEC PGM=CUSTINQ,PARM='B Y 00008000'
+//CUSTMAS  DD   DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//CUSTREQ  DD   DSN=PROD.CUSTOMER.REQUEST,DISP=SHR
+//CUSTRPT  DD   DSN=PROD.CUSTOMER.REPORT,DISP=(MOD,CATLG,CATLG)
+//CUSTCKPT DD   DSN=PROD.CUSTOMER.CHECKPOINT,DISP=(OLD,CATLG,CATLG)
+//AUDITLOG DD   DSN=PROD.CUSTOMER.AUDITLOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
