@@ -0,0 +1,378 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTINQ
+      * Customer inquiry - looks up a customer on CUSTOMER-MASTER by
+      * CM-CUSTOMER-ID and displays the name and balance.
+      *
+      * Run modes, selected by space-separated tokens in the
+      * PARM/command line passed to the job step:
+      *   token 1 - I (default) interactive, DISPLAY/ACCEPT a single
+      *             ID; or B batch, read CUSTOMER-REQUEST (one ID per
+      *             record) and write results to CUSTOMER-REPORT
+      *   token 2 - batch only: Y to restart a prior batch run from
+      *             its last checkpoint, N (default) for a fresh run
+      *   token 3 - batch restart only: the checkpoint record count
+      *             to resume after, as written to CHECKPOINT-FILE by
+      *             the run being restarted
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+           SELECT CUSTOMER-REQUEST ASSIGN TO "CUSTREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTREQ-STATUS.
+
+           SELECT CUSTOMER-REPORT ASSIGN TO "CUSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTRPT-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CUSTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPTF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       FD  CUSTOMER-REQUEST.
+           COPY REQREC.
+
+       FD  CUSTOMER-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-DETAIL-LINE                PIC X(80).
+
+       FD  AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD                     PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMAS-STATUS           PIC X(2).
+       01  WS-CUSTMAS-OPEN-SW          PIC X(1)    VALUE 'N'.
+       01  WS-CUSTREQ-STATUS           PIC X(2).
+       01  WS-CUSTRPT-STATUS           PIC X(2).
+       01  WS-AUDITLOG-STATUS          PIC X(2).
+       01  WS-AUDITLOG-OPEN-SW         PIC X(1)    VALUE 'N'.
+       01  WS-CHKPTF-STATUS            PIC X(2).
+       01  WS-CUSTREQ-EOF-SW           PIC X(1)    VALUE 'N'.
+           88  CUSTREQ-EOF                         VALUE 'Y'.
+
+       01  WS-RESTART-IND              PIC X(1)    VALUE 'N'.
+           88  RESTART-REQUESTED                   VALUE 'Y'.
+       01  WS-RESTART-COUNT            PIC 9(8)    VALUE 0.
+       01  WS-CHECKPOINT-COUNT         PIC 9(8)    VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4)    VALUE 100.
+       01  WS-PARSE-MODE                PIC X(1)    VALUE SPACE.
+       01  WS-PARSE-RESTART             PIC X(1)    VALUE SPACE.
+       01  WS-PARSE-COUNT               PIC X(8)    VALUE SPACE.
+       01  WS-PARSE-COUNT-TRIM          PIC X(8)    VALUE SPACE.
+
+       01  WS-AUDIT-RESULT             PIC X(8).
+       01  WS-AUDIT-TIMESTAMP          PIC X(21).
+
+       01  WS-FOUND-SW                 PIC X(1)    VALUE 'N'.
+           88  CUSTOMER-FOUND                      VALUE 'Y'.
+           88  CUSTOMER-NOT-FOUND                  VALUE 'N'.
+
+       01  WS-COMMAND-LINE             PIC X(80).
+       01  WS-RUN-MODE                 PIC X(1)    VALUE 'I'.
+           88  RUN-MODE-BATCH                      VALUE 'B'.
+           88  RUN-MODE-INTERACTIVE                 VALUE 'I'.
+
+       01  WS-DATA-AREA.
+           05  WS-CUSTOMER-ID          PIC 9(5).
+           05  WS-CUSTOMER-NAME        PIC X(30).
+           05  WS-BALANCE              PIC S9(9)V99.
+
+       01  WS-ACCT-IDX                 PIC 9(1).
+       01  WS-OVERDRAWN-SW             PIC X(1)    VALUE 'N'.
+           88  ACCOUNT-OVERDRAWN                   VALUE 'Y'.
+
+       01  WS-REPORT-LINE.
+           05  RL-CUSTOMER-ID          PIC 9(5).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  RL-CUSTOMER-NAME        PIC X(30).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  RL-BALANCE              PIC Z(8)9.99-.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  RL-OD-FLAG              PIC X(2).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  RL-STATUS                PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           PERFORM PARSE-COMMAND-LINE
+           PERFORM OPEN-AUDIT-LOG
+
+           IF RUN-MODE-BATCH THEN
+               PERFORM BATCH-LOGIC
+           ELSE
+               PERFORM INTERACTIVE-LOGIC
+           END-IF
+
+           PERFORM CLOSE-AUDIT-LOG
+           STOP RUN.
+
+       PARSE-COMMAND-LINE.
+           MOVE 'I' TO WS-RUN-MODE
+           MOVE 'N' TO WS-RESTART-IND
+           MOVE 0 TO WS-RESTART-COUNT
+
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACES
+               INTO WS-PARSE-MODE WS-PARSE-RESTART WS-PARSE-COUNT
+           END-UNSTRING
+
+           IF WS-PARSE-MODE = 'B' OR WS-PARSE-MODE = 'b'
+               MOVE 'B' TO WS-RUN-MODE
+           END-IF
+
+           IF WS-PARSE-RESTART = 'Y' OR WS-PARSE-RESTART = 'y'
+               MOVE 'Y' TO WS-RESTART-IND
+           END-IF
+
+           MOVE SPACE TO WS-PARSE-COUNT-TRIM
+           MOVE FUNCTION TRIM(WS-PARSE-COUNT) TO WS-PARSE-COUNT-TRIM
+           IF WS-PARSE-COUNT-TRIM NOT = SPACES
+                   AND WS-PARSE-COUNT-TRIM IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-PARSE-COUNT-TRIM)
+                   TO WS-RESTART-COUNT
+           ELSE
+               IF RESTART-REQUESTED THEN
+                   DISPLAY "WARNING: restart count token did not "
+                       "parse, restarting from record 0 - "
+                       "WS-PARSE-COUNT='" WS-PARSE-COUNT "'"
+               END-IF
+           END-IF.
+
+       INTERACTIVE-LOGIC.
+           PERFORM OPEN-CUSTOMER-MASTER
+
+           DISPLAY "Enter Customer ID:"
+           ACCEPT WS-CUSTOMER-ID
+
+           IF WS-CUSTOMER-ID = 0 THEN
+               DISPLAY "Invalid Customer ID"
+               MOVE "REJECTED" TO WS-AUDIT-RESULT
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM CLOSE-CUSTOMER-MASTER
+               PERFORM CLOSE-AUDIT-LOG
+               STOP RUN
+           END-IF
+
+           PERFORM GET-CUSTOMER-DETAILS
+
+           IF CUSTOMER-FOUND THEN
+               DISPLAY "Customer Name:" WS-CUSTOMER-NAME
+               PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > CM-ACCOUNT-COUNT
+                   DISPLAY "  Account " CM-ACCOUNT-TYPE (WS-ACCT-IDX)
+                       ": " CM-ACCOUNT-BALANCE (WS-ACCT-IDX)
+                   IF CM-OVERDRAWN (WS-ACCT-IDX)
+                       DISPLAY "    *** OVERDRAWN ***"
+                   END-IF
+               END-PERFORM
+               DISPLAY "Total Balance:" WS-BALANCE
+               IF ACCOUNT-OVERDRAWN
+                   DISPLAY "Customer has one or more overdrawn accounts"
+               END-IF
+               MOVE "FOUND" TO WS-AUDIT-RESULT
+           ELSE
+               DISPLAY "Customer not found: " WS-CUSTOMER-ID
+               MOVE "NOTFOUND" TO WS-AUDIT-RESULT
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+
+           PERFORM CLOSE-CUSTOMER-MASTER.
+
+       BATCH-LOGIC.
+           PERFORM OPEN-CUSTOMER-MASTER
+           PERFORM OPEN-BATCH-FILES
+
+           MOVE 0 TO WS-CHECKPOINT-COUNT
+           IF RESTART-REQUESTED THEN
+               MOVE WS-RESTART-COUNT TO WS-CHECKPOINT-COUNT
+               PERFORM SKIP-PROCESSED-RECORDS
+           END-IF
+
+           PERFORM UNTIL CUSTREQ-EOF
+               READ CUSTOMER-REQUEST
+                   AT END
+                       MOVE 'Y' TO WS-CUSTREQ-EOF-SW
+                   NOT AT END
+                       PERFORM PROCESS-BATCH-REQUEST
+                       ADD 1 TO WS-CHECKPOINT-COUNT
+                       IF FUNCTION MOD(WS-CHECKPOINT-COUNT,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-CHECKPOINT
+           PERFORM CLOSE-BATCH-FILES
+           PERFORM CLOSE-CUSTOMER-MASTER.
+
+       SKIP-PROCESSED-RECORDS.
+      *    Fast-forward CUSTOMER-REQUEST past the records a prior run
+      *    already checkpointed, without re-running GET-CUSTOMER-
+      *    DETAILS or rewriting report/audit records for them.
+           PERFORM WS-RESTART-COUNT TIMES
+               READ CUSTOMER-REQUEST
+                   AT END
+                       MOVE 'Y' TO WS-CUSTREQ-EOF-SW
+               END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPTF-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING CHECKPOINT-FILE: "
+                   WS-CHKPTF-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE WS-CHECKPOINT-COUNT TO CKPT-RECORD
+           WRITE CKPT-RECORD
+           IF WS-CHKPTF-STATUS NOT = "00" THEN
+               DISPLAY "ERROR WRITING CHECKPOINT-FILE: "
+                   WS-CHKPTF-STATUS
+               STOP RUN
+           END-IF
+
+           CLOSE CHECKPOINT-FILE.
+
+       PROCESS-BATCH-REQUEST.
+           MOVE CR-CUSTOMER-ID TO WS-CUSTOMER-ID
+
+           MOVE SPACES TO RL-OD-FLAG
+           IF WS-CUSTOMER-ID = 0 THEN
+               MOVE WS-CUSTOMER-ID TO RL-CUSTOMER-ID
+               MOVE SPACES TO RL-CUSTOMER-NAME
+               MOVE 0 TO RL-BALANCE
+               MOVE "REJECTED" TO RL-STATUS
+           ELSE
+               PERFORM GET-CUSTOMER-DETAILS
+               MOVE WS-CUSTOMER-ID TO RL-CUSTOMER-ID
+               IF CUSTOMER-FOUND THEN
+                   MOVE WS-CUSTOMER-NAME TO RL-CUSTOMER-NAME
+                   MOVE WS-BALANCE TO RL-BALANCE
+                   MOVE "FOUND" TO RL-STATUS
+                   IF ACCOUNT-OVERDRAWN
+                       MOVE "OD" TO RL-OD-FLAG
+                   END-IF
+               ELSE
+                   MOVE SPACES TO RL-CUSTOMER-NAME
+                   MOVE 0 TO RL-BALANCE
+                   MOVE "NOTFOUND" TO RL-STATUS
+               END-IF
+           END-IF
+
+           MOVE RL-STATUS TO WS-AUDIT-RESULT
+           PERFORM WRITE-AUDIT-RECORD
+
+           MOVE WS-REPORT-LINE TO RPT-DETAIL-LINE
+           WRITE RPT-DETAIL-LINE.
+
+       OPEN-CUSTOMER-MASTER.
+           IF WS-CUSTMAS-OPEN-SW = 'N' THEN
+               OPEN INPUT CUSTOMER-MASTER
+               IF WS-CUSTMAS-STATUS NOT = "00" THEN
+                   DISPLAY "ERROR OPENING CUSTOMER-MASTER: "
+                       WS-CUSTMAS-STATUS
+                   STOP RUN
+               END-IF
+               MOVE 'Y' TO WS-CUSTMAS-OPEN-SW
+           END-IF.
+
+       CLOSE-CUSTOMER-MASTER.
+           IF WS-CUSTMAS-OPEN-SW = 'Y' THEN
+               CLOSE CUSTOMER-MASTER
+               MOVE 'N' TO WS-CUSTMAS-OPEN-SW
+           END-IF.
+
+       OPEN-BATCH-FILES.
+           OPEN INPUT CUSTOMER-REQUEST
+           IF WS-CUSTREQ-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING CUSTOMER-REQUEST: "
+                   WS-CUSTREQ-STATUS
+               STOP RUN
+           END-IF
+
+           IF RESTART-REQUESTED THEN
+               OPEN EXTEND CUSTOMER-REPORT
+           ELSE
+               OPEN OUTPUT CUSTOMER-REPORT
+           END-IF
+           IF WS-CUSTRPT-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING CUSTOMER-REPORT: "
+                   WS-CUSTRPT-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-BATCH-FILES.
+           CLOSE CUSTOMER-REQUEST
+           CLOSE CUSTOMER-REPORT.
+
+       OPEN-AUDIT-LOG.
+           IF WS-AUDITLOG-OPEN-SW = 'N' THEN
+               OPEN EXTEND AUDIT-LOG
+               IF WS-AUDITLOG-STATUS NOT = "00" THEN
+                   OPEN OUTPUT AUDIT-LOG
+               END-IF
+               IF WS-AUDITLOG-STATUS NOT = "00" THEN
+                   DISPLAY "ERROR OPENING AUDIT-LOG: "
+                       WS-AUDITLOG-STATUS
+                   STOP RUN
+               END-IF
+               MOVE 'Y' TO WS-AUDITLOG-OPEN-SW
+           END-IF.
+
+       CLOSE-AUDIT-LOG.
+           IF WS-AUDITLOG-OPEN-SW = 'Y' THEN
+               CLOSE AUDIT-LOG
+               MOVE 'N' TO WS-AUDITLOG-OPEN-SW
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE WS-CUSTOMER-ID TO AL-CUSTOMER-ID
+           MOVE WS-AUDIT-TIMESTAMP (1:8) TO AL-DATE
+           MOVE WS-AUDIT-TIMESTAMP (9:6) TO AL-TIME
+           MOVE WS-AUDIT-RESULT TO AL-RESULT
+           WRITE AUDIT-LOG-RECORD.
+
+       GET-CUSTOMER-DETAILS SECTION.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 'N' TO WS-OVERDRAWN-SW
+           MOVE WS-CUSTOMER-ID TO CM-CUSTOMER-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-SW
+                   MOVE CM-CUSTOMER-NAME TO WS-CUSTOMER-NAME
+                   MOVE 0 TO WS-BALANCE
+                   PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                       UNTIL WS-ACCT-IDX > CM-ACCOUNT-COUNT
+                       ADD CM-ACCOUNT-BALANCE (WS-ACCT-IDX)
+                           TO WS-BALANCE
+                       IF CM-OVERDRAWN (WS-ACCT-IDX)
+                           MOVE 'Y' TO WS-OVERDRAWN-SW
+                       END-IF
+                   END-PERFORM
+           END-READ.
