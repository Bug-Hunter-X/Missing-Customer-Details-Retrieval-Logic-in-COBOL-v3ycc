@@ -0,0 +1,198 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTMNT
+      * Online maintenance for CUSTOMER-MASTER - add, update, or
+      * delete a customer record, keyed on CM-CUSTOMER-ID.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMAS-STATUS           PIC X(2).
+
+       01  WS-CONTINUE-SW              PIC X(1)    VALUE 'Y'.
+           88  CONTINUE-PROCESSING                 VALUE 'Y'.
+
+       01  WS-CHOICE                   PIC X(1).
+
+       01  WS-CUSTOMER-ID              PIC 9(5).
+       01  WS-CUSTOMER-NAME            PIC X(30).
+       01  WS-BALANCE                  PIC S9(7)V99.
+       01  WS-ACCOUNT-COUNT            PIC 9(1).
+       01  WS-ACCOUNT-TYPE             PIC X(2).
+       01  WS-ACCT-IDX                 PIC 9(1).
+       01  WS-OD-FEE-CHOICE            PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-CUSTOMER-MASTER
+
+           PERFORM UNTIL NOT CONTINUE-PROCESSING
+               DISPLAY " "
+               DISPLAY "1=Add  2=Update  3=Delete  X=Exit"
+               DISPLAY "Enter selection:"
+               ACCEPT WS-CHOICE
+
+               EVALUATE WS-CHOICE
+                   WHEN '1'
+                       PERFORM ADD-CUSTOMER
+                   WHEN '2'
+                       PERFORM UPDATE-CUSTOMER
+                   WHEN '3'
+                       PERFORM DELETE-CUSTOMER
+                   WHEN 'X'
+                   WHEN 'x'
+                       MOVE 'N' TO WS-CONTINUE-SW
+                   WHEN OTHER
+                       DISPLAY "Invalid selection"
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER
+           STOP RUN.
+
+       OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER
+           IF WS-CUSTMAS-STATUS = "05" OR WS-CUSTMAS-STATUS = "35" THEN
+      *        CUSTOMER-MASTER does not exist yet - create it.
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF
+           IF WS-CUSTMAS-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING CUSTOMER-MASTER: "
+                   WS-CUSTMAS-STATUS
+               STOP RUN
+           END-IF.
+
+       ADD-CUSTOMER.
+           DISPLAY "Enter Customer ID:"
+           ACCEPT WS-CUSTOMER-ID
+           PERFORM UNTIL WS-CUSTOMER-ID > 0
+               DISPLAY "Invalid Customer ID, must be greater than 0:"
+               ACCEPT WS-CUSTOMER-ID
+           END-PERFORM
+           DISPLAY "Enter Customer Name:"
+           ACCEPT WS-CUSTOMER-NAME
+           DISPLAY "Number of accounts (1-5):"
+           ACCEPT WS-ACCOUNT-COUNT
+           PERFORM UNTIL WS-ACCOUNT-COUNT >= 1 AND WS-ACCOUNT-COUNT <= 5
+               DISPLAY "Invalid account count, enter 1-5:"
+               ACCEPT WS-ACCOUNT-COUNT
+           END-PERFORM
+
+           INITIALIZE CUSTOMER-RECORD
+           MOVE WS-CUSTOMER-ID TO CM-CUSTOMER-ID
+           MOVE WS-CUSTOMER-NAME TO CM-CUSTOMER-NAME
+           MOVE WS-ACCOUNT-COUNT TO CM-ACCOUNT-COUNT
+
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+                   UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               DISPLAY "Account " WS-ACCT-IDX
+                   " type (e.g. CK, SV):"
+               ACCEPT WS-ACCOUNT-TYPE
+               DISPLAY "Account " WS-ACCT-IDX " balance:"
+               ACCEPT WS-BALANCE
+               MOVE WS-ACCOUNT-TYPE TO CM-ACCOUNT-TYPE (WS-ACCT-IDX)
+               MOVE WS-BALANCE TO CM-ACCOUNT-BALANCE (WS-ACCT-IDX)
+               IF WS-BALANCE < 0
+                   MOVE 'Y' TO CM-OVERDRAFT-STATUS (WS-ACCT-IDX)
+                   DISPLAY "Assess overdraft fee now (Y/N):"
+                   ACCEPT WS-OD-FEE-CHOICE
+                   IF WS-OD-FEE-CHOICE = 'Y' OR WS-OD-FEE-CHOICE = 'y'
+                       MOVE 'Y' TO CM-OVERDRAFT-FEE-ASSESSED
+                           (WS-ACCT-IDX)
+                   ELSE
+                       MOVE 'N' TO CM-OVERDRAFT-FEE-ASSESSED
+                           (WS-ACCT-IDX)
+                   END-IF
+               ELSE
+                   MOVE 'N' TO CM-OVERDRAFT-STATUS (WS-ACCT-IDX)
+                   MOVE 'N' TO CM-OVERDRAFT-FEE-ASSESSED (WS-ACCT-IDX)
+               END-IF
+           END-PERFORM
+
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "Customer already exists: " WS-CUSTOMER-ID
+               NOT INVALID KEY
+                   DISPLAY "Customer added: " WS-CUSTOMER-ID
+           END-WRITE.
+
+       UPDATE-CUSTOMER.
+           DISPLAY "Enter Customer ID:"
+           ACCEPT WS-CUSTOMER-ID
+           MOVE WS-CUSTOMER-ID TO CM-CUSTOMER-ID
+
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "Customer not found: " WS-CUSTOMER-ID
+               NOT INVALID KEY
+                   PERFORM UPDATE-CUSTOMER-FIELDS
+           END-READ.
+
+       UPDATE-CUSTOMER-FIELDS.
+           DISPLAY "Enter Customer Name (blank = no change):"
+           ACCEPT WS-CUSTOMER-NAME
+           IF WS-CUSTOMER-NAME NOT = SPACES THEN
+               MOVE WS-CUSTOMER-NAME TO CM-CUSTOMER-NAME
+           END-IF
+
+           DISPLAY "Account number to update (1-"
+               CM-ACCOUNT-COUNT "):"
+           ACCEPT WS-ACCT-IDX
+
+           IF WS-ACCT-IDX >= 1 AND WS-ACCT-IDX <= CM-ACCOUNT-COUNT THEN
+               DISPLAY "Account type (e.g. CK, SV):"
+               ACCEPT WS-ACCOUNT-TYPE
+               MOVE WS-ACCOUNT-TYPE TO CM-ACCOUNT-TYPE (WS-ACCT-IDX)
+               DISPLAY "New balance:"
+               ACCEPT WS-BALANCE
+               MOVE WS-BALANCE TO CM-ACCOUNT-BALANCE (WS-ACCT-IDX)
+               IF WS-BALANCE < 0
+                   MOVE 'Y' TO CM-OVERDRAFT-STATUS (WS-ACCT-IDX)
+                   DISPLAY "Assess overdraft fee now (Y/N):"
+                   ACCEPT WS-OD-FEE-CHOICE
+                   IF WS-OD-FEE-CHOICE = 'Y' OR WS-OD-FEE-CHOICE = 'y'
+                       MOVE 'Y' TO CM-OVERDRAFT-FEE-ASSESSED
+                           (WS-ACCT-IDX)
+                   END-IF
+               ELSE
+                   MOVE 'N' TO CM-OVERDRAFT-STATUS (WS-ACCT-IDX)
+                   MOVE 'N' TO CM-OVERDRAFT-FEE-ASSESSED (WS-ACCT-IDX)
+               END-IF
+
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       DISPLAY "Update failed: " WS-CUSTOMER-ID
+                   NOT INVALID KEY
+                       DISPLAY "Customer updated: " WS-CUSTOMER-ID
+               END-REWRITE
+           ELSE
+               DISPLAY "Invalid account number"
+           END-IF.
+
+       DELETE-CUSTOMER.
+           DISPLAY "Enter Customer ID:"
+           ACCEPT WS-CUSTOMER-ID
+           MOVE WS-CUSTOMER-ID TO CM-CUSTOMER-ID
+
+           DELETE CUSTOMER-MASTER RECORD
+               INVALID KEY
+                   DISPLAY "Customer not found: " WS-CUSTOMER-ID
+               NOT INVALID KEY
+                   DISPLAY "Customer deleted: " WS-CUSTOMER-ID
+           END-DELETE.
