@@ -0,0 +1,174 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTRPT
+      * Daily customer balance report - lists every customer on
+      * CUSTOMER-MASTER in customer-ID order with page/line control
+      * and a grand-total balance line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+           SELECT BALANCE-REPORT ASSIGN TO "BALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BALRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       FD  BALANCE-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMAS-STATUS               PIC X(2).
+       01  WS-BALRPT-STATUS                PIC X(2).
+       01  WS-CUSTMAS-EOF-SW               PIC X(1)    VALUE 'N'.
+           88  CUSTMAS-EOF                             VALUE 'Y'.
+
+       01  WS-LINE-COUNT                   PIC 9(3)    VALUE 0.
+       01  WS-PAGE-COUNT                   PIC 9(3)    VALUE 0.
+       01  WS-LINES-PER-PAGE               PIC 9(3)    VALUE 60.
+       01  WS-RECORD-COUNT                 PIC 9(7)    VALUE 0.
+       01  WS-GRAND-TOTAL                  PIC S9(9)V99 VALUE 0.
+       01  WS-CUSTOMER-TOTAL                PIC S9(9)V99.
+       01  WS-ACCT-IDX                      PIC 9(1).
+       01  WS-OVERDRAWN-SW                   PIC X(1)    VALUE 'N'.
+           88  ACCOUNT-OVERDRAWN                         VALUE 'Y'.
+
+       01  WS-HEADING-1.
+           05  FILLER             PIC X(10)  VALUE SPACES.
+           05  FILLER             PIC X(30)
+               VALUE "DAILY CUSTOMER BALANCE REPORT".
+           05  FILLER             PIC X(5)   VALUE SPACES.
+           05  FILLER             PIC X(5)   VALUE "PAGE ".
+           05  HDG-PAGE-NO        PIC ZZZ9.
+
+       01  WS-HEADING-2.
+           05  FILLER             PIC X(5)   VALUE "ID".
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  FILLER             PIC X(30)  VALUE "CUSTOMER NAME".
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  FILLER             PIC X(10)  VALUE "BALANCE".
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  FILLER             PIC X(2)   VALUE "OD".
+
+       01  WS-DETAIL-LINE.
+           05  DL-CUSTOMER-ID     PIC 9(5).
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  DL-CUSTOMER-NAME   PIC X(30).
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  DL-BALANCE         PIC Z(8)9.99-.
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  DL-OD-FLAG         PIC X(2).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER             PIC X(20)  VALUE
+               "GRAND TOTAL BALANCE".
+           05  FILLER             PIC X(5)   VALUE SPACES.
+           05  TL-GRAND-TOTAL     PIC Z(8)9.99-.
+
+       01  WS-COUNT-LINE.
+           05  FILLER             PIC X(17)  VALUE
+               "TOTAL CUSTOMERS".
+           05  FILLER             PIC X(5)   VALUE SPACES.
+           05  CL-RECORD-COUNT    PIC Z,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM NEW-PAGE
+
+           PERFORM UNTIL CUSTMAS-EOF
+               READ CUSTOMER-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-CUSTMAS-EOF-SW
+                   NOT AT END
+                       PERFORM PRINT-DETAIL-LINE
+               END-READ
+           END-PERFORM
+
+           PERFORM PRINT-TOTALS
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUSTMAS-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING CUSTOMER-MASTER: "
+                   WS-CUSTMAS-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT BALANCE-REPORT
+           IF WS-BALRPT-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING BALANCE-REPORT: "
+                   WS-BALRPT-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-MASTER
+           CLOSE BALANCE-REPORT.
+
+       NEW-PAGE.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO HDG-PAGE-NO
+           MOVE WS-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HEADING-2 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM NEW-PAGE
+           END-IF
+
+           MOVE 0 TO WS-CUSTOMER-TOTAL
+           MOVE 'N' TO WS-OVERDRAWN-SW
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > CM-ACCOUNT-COUNT
+               ADD CM-ACCOUNT-BALANCE (WS-ACCT-IDX) TO WS-CUSTOMER-TOTAL
+               IF CM-OVERDRAWN (WS-ACCT-IDX)
+                   MOVE 'Y' TO WS-OVERDRAWN-SW
+               END-IF
+           END-PERFORM
+
+           MOVE CM-CUSTOMER-ID TO DL-CUSTOMER-ID
+           MOVE CM-CUSTOMER-NAME TO DL-CUSTOMER-NAME
+           MOVE WS-CUSTOMER-TOTAL TO DL-BALANCE
+           IF ACCOUNT-OVERDRAWN
+               MOVE "OD" TO DL-OD-FLAG
+           ELSE
+               MOVE SPACES TO DL-OD-FLAG
+           END-IF
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-RECORD-COUNT
+           ADD WS-CUSTOMER-TOTAL TO WS-GRAND-TOTAL.
+
+       PRINT-TOTALS.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-RECORD-COUNT TO CL-RECORD-COUNT
+           MOVE WS-COUNT-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL
+           MOVE WS-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
