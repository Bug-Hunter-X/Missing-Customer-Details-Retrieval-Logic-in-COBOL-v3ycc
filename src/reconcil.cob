@@ -0,0 +1,241 @@
+      ******************************************************************
+      * PROGRAM-ID. RECONCIL
+      * Reconciles CUSTOMER-MASTER balances against the overnight
+      * general-ledger control-total feed and writes an exception
+      * report for every customer ID where the two do not match
+      * within WS-TOLERANCE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+           SELECT GL-FEED ASSIGN TO "GLFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLFEED-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECONRPT-STATUS.
+
+           SELECT GL-SEEN ASSIGN TO "GLSEEN"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GS-CUSTOMER-ID
+               FILE STATUS IS WS-GLSEEN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       FD  GL-FEED.
+           COPY GLREC.
+
+       FD  EXCEPTION-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                       PIC X(80).
+
+       FD  GL-SEEN.
+       01  GL-SEEN-RECORD.
+           05  GS-CUSTOMER-ID              PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMAS-STATUS               PIC X(2).
+       01  WS-GLFEED-STATUS                PIC X(2).
+       01  WS-RECONRPT-STATUS              PIC X(2).
+       01  WS-GLSEEN-STATUS                PIC X(2).
+       01  WS-GLFEED-EOF-SW                PIC X(1)    VALUE 'N'.
+           88  GLFEED-EOF                              VALUE 'Y'.
+       01  WS-CUSTMAS-EOF-SW               PIC X(1)    VALUE 'N'.
+           88  CUSTMAS-EOF                             VALUE 'Y'.
+
+       01  WS-TOLERANCE                    PIC 9(3)V99 VALUE 0.01.
+       01  WS-DIFFERENCE                   PIC S9(9)V99.
+       01  WS-EXCEPTION-COUNT              PIC 9(7)    VALUE 0.
+       01  WS-RECORD-COUNT                 PIC 9(7)    VALUE 0.
+       01  WS-MASTER-TOTAL                  PIC S9(9)V99.
+       01  WS-ACCT-IDX                      PIC 9(1).
+
+       01  WS-HEADING-LINE                 PIC X(80)   VALUE
+           "CUSTOMER-MASTER / GL RECONCILIATION EXCEPTION REPORT".
+
+       01  WS-COLUMN-HEADING.
+           05  FILLER             PIC X(5)   VALUE "ID".
+           05  FILLER             PIC X(3)   VALUE SPACES.
+           05  FILLER             PIC X(14)  VALUE "MASTER BAL".
+           05  FILLER             PIC X(3)   VALUE SPACES.
+           05  FILLER             PIC X(14)  VALUE "GL BAL".
+           05  FILLER             PIC X(3)   VALUE SPACES.
+           05  FILLER             PIC X(14)  VALUE "DIFFERENCE".
+
+       01  WS-DETAIL-LINE.
+           05  DL-CUSTOMER-ID     PIC 9(5).
+           05  FILLER             PIC X(3)   VALUE SPACES.
+           05  DL-MASTER-BALANCE  PIC Z(8)9.99-.
+           05  FILLER             PIC X(3)   VALUE SPACES.
+           05  DL-GL-BALANCE      PIC Z(8)9.99-.
+           05  FILLER             PIC X(3)   VALUE SPACES.
+           05  DL-DIFFERENCE      PIC Z(8)9.99-.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER             PIC X(22)  VALUE
+               "EXCEPTIONS DETECTED..".
+           05  SL-EXCEPTION-COUNT PIC Z,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+
+           MOVE WS-HEADING-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-COLUMN-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM UNTIL GLFEED-EOF
+               READ GL-FEED
+                   AT END
+                       MOVE 'Y' TO WS-GLFEED-EOF-SW
+                   NOT AT END
+                       PERFORM PROCESS-GL-RECORD
+               END-READ
+           END-PERFORM
+
+           PERFORM FIND-MASTERS-NOT-ON-GL
+
+           MOVE WS-EXCEPTION-COUNT TO SL-EXCEPTION-COUNT
+           MOVE WS-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUSTMAS-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING CUSTOMER-MASTER: "
+                   WS-CUSTMAS-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT GL-FEED
+           IF WS-GLFEED-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING GL-FEED: " WS-GLFEED-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-REPORT
+           IF WS-RECONRPT-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING EXCEPTION-REPORT: "
+                   WS-RECONRPT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT GL-SEEN
+           CLOSE GL-SEEN
+           OPEN I-O GL-SEEN
+           IF WS-GLSEEN-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING GL-SEEN: " WS-GLSEEN-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-MASTER
+           CLOSE GL-FEED
+           CLOSE EXCEPTION-REPORT
+           CLOSE GL-SEEN.
+
+       PROCESS-GL-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE GL-CUSTOMER-ID TO CM-CUSTOMER-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   PERFORM WRITE-NOT-ON-MASTER
+               NOT INVALID KEY
+                   PERFORM COMPARE-BALANCES
+           END-READ
+
+           MOVE GL-CUSTOMER-ID TO GS-CUSTOMER-ID
+           WRITE GL-SEEN-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+       WRITE-NOT-ON-MASTER.
+           MOVE GL-CUSTOMER-ID TO DL-CUSTOMER-ID
+           MOVE 0 TO DL-MASTER-BALANCE
+           MOVE GL-CONTROL-BALANCE TO DL-GL-BALANCE
+           COMPUTE DL-DIFFERENCE = 0 - GL-CONTROL-BALANCE
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       COMPARE-BALANCES.
+           MOVE 0 TO WS-MASTER-TOTAL
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > CM-ACCOUNT-COUNT
+               ADD CM-ACCOUNT-BALANCE (WS-ACCT-IDX) TO WS-MASTER-TOTAL
+           END-PERFORM
+
+           COMPUTE WS-DIFFERENCE =
+               WS-MASTER-TOTAL - GL-CONTROL-BALANCE
+           IF FUNCTION ABS(WS-DIFFERENCE) > WS-TOLERANCE THEN
+               MOVE CM-CUSTOMER-ID TO DL-CUSTOMER-ID
+               MOVE WS-MASTER-TOTAL TO DL-MASTER-BALANCE
+               MOVE GL-CONTROL-BALANCE TO DL-GL-BALANCE
+               MOVE WS-DIFFERENCE TO DL-DIFFERENCE
+               MOVE WS-DETAIL-LINE TO RPT-LINE
+               WRITE RPT-LINE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+
+       FIND-MASTERS-NOT-ON-GL.
+      *    Second pass, sequential by CM-CUSTOMER-ID: catches a
+      *    CUSTOMER-MASTER record the GL feed never confirmed
+      *    overnight, which the GL-driven first pass above cannot see
+      *    since it only ever visits customer IDs present in GL-FEED.
+           CLOSE CUSTOMER-MASTER
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUSTMAS-STATUS NOT = "00" THEN
+               DISPLAY "ERROR REOPENING CUSTOMER-MASTER: "
+                   WS-CUSTMAS-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL CUSTMAS-EOF
+               READ CUSTOMER-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-CUSTMAS-EOF-SW
+                   NOT AT END
+                       PERFORM CHECK-MASTER-ON-GL
+               END-READ
+           END-PERFORM.
+
+       CHECK-MASTER-ON-GL.
+           MOVE CM-CUSTOMER-ID TO GS-CUSTOMER-ID
+           READ GL-SEEN
+               INVALID KEY
+                   PERFORM WRITE-NOT-ON-GL
+           END-READ.
+
+       WRITE-NOT-ON-GL.
+           MOVE 0 TO WS-MASTER-TOTAL
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > CM-ACCOUNT-COUNT
+               ADD CM-ACCOUNT-BALANCE (WS-ACCT-IDX) TO WS-MASTER-TOTAL
+           END-PERFORM
+
+           MOVE CM-CUSTOMER-ID TO DL-CUSTOMER-ID
+           MOVE WS-MASTER-TOTAL TO DL-MASTER-BALANCE
+           MOVE 0 TO DL-GL-BALANCE
+           MOVE WS-MASTER-TOTAL TO DL-DIFFERENCE
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
