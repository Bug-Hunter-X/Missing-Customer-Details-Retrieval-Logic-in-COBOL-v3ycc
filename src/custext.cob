@@ -0,0 +1,102 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTEXT
+      * Downstream extract feed for the credit-scoring / interest-
+      * calculation systems - reads CUSTOMER-MASTER in customer-ID
+      * order and writes one fixed-width EXTRACT-FEED record per
+      * customer carrying the total balance, overdraft status, and
+      * per-account detail those systems pick up.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAS-STATUS.
+
+           SELECT EXTRACT-FEED ASSIGN TO "CUSTEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTEXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY CUSTREC.
+
+       FD  EXTRACT-FEED.
+           COPY EXTRREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMAS-STATUS               PIC X(2).
+       01  WS-CUSTEXT-STATUS               PIC X(2).
+       01  WS-CUSTMAS-EOF-SW               PIC X(1)    VALUE 'N'.
+           88  CUSTMAS-EOF                             VALUE 'Y'.
+
+       01  WS-RECORD-COUNT                 PIC 9(7)    VALUE 0.
+       01  WS-ACCT-IDX                     PIC 9(1).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+
+           PERFORM UNTIL CUSTMAS-EOF
+               READ CUSTOMER-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-CUSTMAS-EOF-SW
+                   NOT AT END
+                       PERFORM WRITE-EXTRACT-RECORD
+               END-READ
+           END-PERFORM
+
+           DISPLAY "CUSTOMERS EXTRACTED: " WS-RECORD-COUNT
+
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUSTMAS-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING CUSTOMER-MASTER: "
+                   WS-CUSTMAS-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXTRACT-FEED
+           IF WS-CUSTEXT-STATUS NOT = "00" THEN
+               DISPLAY "ERROR OPENING EXTRACT-FEED: " WS-CUSTEXT-STATUS
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-MASTER
+           CLOSE EXTRACT-FEED.
+
+       WRITE-EXTRACT-RECORD.
+           INITIALIZE EXTRACT-RECORD
+           MOVE CM-CUSTOMER-ID TO EX-CUSTOMER-ID
+           MOVE CM-CUSTOMER-NAME TO EX-CUSTOMER-NAME
+           MOVE CM-ACCOUNT-COUNT TO EX-ACCOUNT-COUNT
+           MOVE 0 TO EX-TOTAL-BALANCE
+           MOVE 'N' TO EX-OVERDRAFT-STATUS
+
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > CM-ACCOUNT-COUNT
+               ADD CM-ACCOUNT-BALANCE (WS-ACCT-IDX) TO EX-TOTAL-BALANCE
+               MOVE CM-ACCOUNT-TYPE (WS-ACCT-IDX)
+                   TO EX-ACCOUNT-TYPE (WS-ACCT-IDX)
+               MOVE CM-ACCOUNT-BALANCE (WS-ACCT-IDX)
+                   TO EX-ACCOUNT-BALANCE (WS-ACCT-IDX)
+               MOVE CM-OVERDRAFT-STATUS (WS-ACCT-IDX)
+                   TO EX-ACCOUNT-OD-STATUS (WS-ACCT-IDX)
+               IF CM-OVERDRAWN (WS-ACCT-IDX)
+                   MOVE 'Y' TO EX-OVERDRAFT-STATUS
+               END-IF
+           END-PERFORM
+
+           WRITE EXTRACT-RECORD
+
+           ADD 1 TO WS-RECORD-COUNT.
